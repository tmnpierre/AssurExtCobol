@@ -0,0 +1,34 @@
+      *    *************************************************************
+      *    COPYBOOK MASTERREC
+      *    Structure unifiée d'une police d'assurance, portée par le
+      *    fichier maître indexé (assurances-master.dat) issu de la
+      *    conversion unique des anciens fichiers assurances-part1.dat
+      *    et assurances-part2.dat (voir ASSURCNV). Mêmes noms de
+      *    champs que l'ancien FICHIER-ASSUR-PART1 afin que le reste
+      *    du programme (MOVE ASSUR-REC TO AR-DATA(...), ASSUR-ID,
+      *    ASSUR-STATUT, ASSUR-DATE-FIN, etc.) n'ait pas à changer.
+      *    ASSUR-SOURCE conserve le fichier d'origine ('1' ou '2') afin
+      *    de pouvoir toujours ventiler les compteurs de contrôle
+      *    (WS-PARTn-READ-COUNT) et de dérive orthographique par flux
+      *    une fois les deux fichiers fusionnés en un seul flux de
+      *    lecture.
+      *    *************************************************************
+           05  ASSUR-ID            PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-NOM           PIC X(14).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DESC          PIC X(14).
+           05  FILLER              PIC X(1).
+           05  ASSUR-TYPE          PIC X(41).
+           05  FILLER              PIC X(1).
+           05  ASSUR-STATUT        PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DATE-DEB      PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DATE-FIN      PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-MONTANT       PIC X(9).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DEVISE        PIC X(3).
+           05  FILLER              PIC X(1).
+           05  ASSUR-SOURCE        PIC X(1).
