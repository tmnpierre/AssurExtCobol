@@ -0,0 +1,38 @@
+      *    *************************************************************
+      *    COPYBOOK STATUTLK
+      *    Table de correspondance statut brut -> statut canonique.
+      *    Partagée entre FICHIER-ASSUR-PART1 (codes non accentués,
+      *    ex: 'Resilie') et FICHIER-ASSUR-PART2 (codes accentués,
+      *    ex: 'Résilié') afin que les deux flux retombent sur le même
+      *    statut canonique et que la dérive d'orthographe entre les
+      *    deux flux puisse être mesurée (WS-STATUT-SPELL).
+      *    *************************************************************
+       01  WS-STATUT-LOOKUP-VALUES.
+           05  FILLER              PIC X(8)  VALUE 'Actif'.
+           05  FILLER              PIC X(8)  VALUE 'ACTIF'.
+           05  FILLER              PIC X(1)  VALUE 'S'.
+           05  FILLER              PIC X(8)  VALUE 'Resilie'.
+           05  FILLER              PIC X(8)  VALUE 'RESILIE'.
+           05  FILLER              PIC X(1)  VALUE 'U'.
+           05  FILLER              PIC X(8)  VALUE 'Résilié'.
+           05  FILLER              PIC X(8)  VALUE 'RESILIE'.
+           05  FILLER              PIC X(1)  VALUE 'A'.
+           05  FILLER              PIC X(8)  VALUE 'Suspendu'.
+           05  FILLER              PIC X(8)  VALUE 'SUSPENDU'.
+           05  FILLER              PIC X(1)  VALUE 'S'.
+
+       01  WS-STATUT-LOOKUP REDEFINES WS-STATUT-LOOKUP-VALUES.
+           05  WS-STATUT-ENTRY OCCURS 4 TIMES
+                   INDEXED BY WS-STATUT-IDX.
+               10  WS-STATUT-RAW   PIC X(8).
+               10  WS-STATUT-CANON PIC X(8).
+      *        'S' = orthographe standard, 'U' = non accentuée,
+      *        'A' = accentuée (sert à détecter la dérive du flux).
+               10  WS-STATUT-SPELL PIC X(1).
+
+       01  WS-STATUT-RECHERCHE   PIC X(8).
+       01  WS-STATUT-CANONIQUE   PIC X(8).
+       01  WS-STATUT-SPELLING    PIC X(1).
+       01  WS-STATUT-TROUVE-SW   PIC X VALUE 'N'.
+           88  STATUT-TROUVE              VALUE 'Y'.
+           88  STATUT-NON-TROUVE          VALUE 'N'.
