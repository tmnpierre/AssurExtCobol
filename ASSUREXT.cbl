@@ -17,20 +17,53 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      *    Fichier d'assurance partie 1.
-           SELECT FICHIER-ASSUR-PART1 ASSIGN TO 'assurances-part1.dat'
+      *    Fichier maître des polices d'assurance, issu de la
+      *    conversion unique des anciens fichiers assurances-part1.dat
+      *    et assurances-part2.dat (voir ASSURCNV), indexé sur
+      *    ASSUR-ID pour remplacer les deux flux séquentiels distincts
+      *    par une seule source de vérité.
+           SELECT FICHIER-MASTER ASSIGN TO 'assurances-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ASSUR-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+      *    Fichier rapport d'assurances.
+           SELECT FICHIER-RAPPORT ASSIGN TO 'rapport-assurances.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
-      *    Fichier d'assurance partie 2.
-           SELECT FICHIER-ASSUR-PART2 ASSIGN TO 'assurances-part2.dat'
+      *    Fichier des enregistrements rejetés (dates, montants ou
+      *    statuts invalides) afin de pouvoir relancer la source.
+           SELECT FICHIER-EXCEPTIONS ASSIGN TO 'rapport-exceptions.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
-      *    Fichier rapport d'assurances.
-           SELECT FICHIER-RAPPORT ASSIGN TO 'rapport-assurances.dat'
+      *    Export CSV du rapport, pour l'import dans un tableur,
+      *    en plus du rapport à largeur fixe.
+           SELECT FICHIER-CSV ASSIGN TO 'rapport-assurances.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Fichier de reprise (checkpoint). Permet de relancer le
+      *    traitement après une interruption sans reperdre le travail
+      *    déjà effectué : position de lecture atteinte dans chaque
+      *    fichier source, totaux cumulés et copie des tableaux en
+      *    mémoire au dernier point de contrôle.
+           SELECT FICHIER-CHECKPOINT ASSIGN TO 'assurext.ckpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+      *    Historique des exécutions : une ligne résumé est ajoutée à
+      *    la suite de ce fichier à chaque exécution terminée avec
+      *    succès (jamais tronqué), afin de permettre le suivi de
+      *    l'évolution des totaux d'un mois sur l'autre.
+           SELECT FICHIER-HISTORIQUE ASSIGN TO
+                   'historique-assurances.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
@@ -41,95 +74,303 @@
 
       *    Définition des enregistrements pour chaque fichier.
 
-       FD  FICHIER-ASSUR-PART1.
+      *    Voir copybooks/MASTERREC.cpy : mêmes noms de champs que
+      *    l'ancien FICHIER-ASSUR-PART1, plus ASSUR-SOURCE ('1'/'2').
+       FD  FICHIER-MASTER.
        01  ASSUR-REC.
-           05  ASSUR-ID            PIC X(8).
-           05  FILLER              PIC X(1).
-           05  ASSUR-NOM           PIC X(14).
-           05  FILLER              PIC X(1).
-           05  ASSUR-DESC          PIC X(14).
-           05  FILLER              PIC X(1).
-           05  ASSUR-TYPE          PIC X(41).
-           05  FILLER              PIC X(1).
-           05  ASSUR-STATUT        PIC X(8).
-           05  FILLER              PIC X(1).
-           05  ASSUR-DATE-DEB      PIC X(8).
-           05  FILLER              PIC X(1).
-           05  ASSUR-DATE-FIN      PIC X(8).
-           05  FILLER              PIC X(1).
-           05  ASSUR-MONTANT       PIC X(9).
-           05  FILLER              PIC X(1).
-           05  ASSUR-DEVISE        PIC X(3).
-
-       FD  FICHIER-ASSUR-PART2.
-       01  ASSUR-REC-2.
-           05  ASSUR-ID2           PIC X(8).
-           05  FILLER              PIC X(1).
-           05  ASSUR-NOM2          PIC X(14).
-           05  FILLER              PIC X(1).
-           05  ASSUR-DESC2         PIC X(14).
-           05  FILLER              PIC X(1).
-           05  ASSUR-TYPE2         PIC X(41).
-           05  FILLER              PIC X(1).
-           05  ASSUR-STATUT2       PIC X(8).
-           05  FILLER              PIC X(1).
-           05  ASSUR-DATE-DEB2     PIC X(8).
-           05  FILLER              PIC X(1).
-           05  ASSUR-DATE-FIN2     PIC X(8).
-           05 FILLER               PIC X(1).
-           05 ASSUR-MONTANT2       PIC X(9).
-           05 FILLER               PIC X(1).
-           05 ASSUR-DEVISE2        PIC X(3).
+           COPY MASTERREC.
 
        FD  FICHIER-RAPPORT.
        01  RAPPORT-REC.
            05  WS-RAPPORT-LENGTH  PIC 9(3).
            05  WS-RAPPORT-DATA    PIC X(147).
 
+       FD  FICHIER-EXCEPTIONS.
+       01  EXCEPTION-REC.
+           05  WS-EXCEPTION-LENGTH PIC 9(3).
+           05  WS-EXCEPTION-DATA   PIC X(80).
+
+       FD  FICHIER-CSV.
+       01  CSV-REC.
+           05  WS-CSV-LENGTH       PIC 9(3).
+           05  WS-CSV-DATA         PIC X(150).
+
+      *    Chaque enregistrement de reprise commence par une étiquette
+      *    qui indique ce que contient le corps : 'H' = en-tête
+      *    (totaux + position), 'A'/'R'/'S' = copie d'une police
+      *    active/résiliée/suspendue, 'D' = sous-total devise, 'E' =
+      *    police "Actif" avec date de fin dépassée.
+       FD  FICHIER-CHECKPOINT.
+       01  CHECKPOINT-REC.
+           05  WS-CKPT-LENGTH      PIC 9(3).
+           05  WS-CKPT-PAYLOAD.
+               10  WS-CKPT-TAG     PIC X(1).
+               10  WS-CKPT-BODY    PIC X(159).
+
+       FD  FICHIER-HISTORIQUE.
+       01  HISTORIQUE-REC.
+           05  WS-HISTORIQUE-LENGTH PIC 9(3).
+           05  WS-HISTORIQUE-DATA   PIC X(230).
+
        WORKING-STORAGE SECTION.
 
       *    Variables de contrôle et de calcul.
        01  WS-FILE-STATUS        PIC XX.
-       01  WS-CURRENT-TIME       PIC X(20).
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-CURRENT-TIME       PIC X(21).
        01  WS-REC-COUNT          PIC 9(4) VALUE ZERO.
-       01  WS-TOTAL-ACTIF        PIC 9(4) VALUE ZERO.
-       01  WS-TOTAL-RESILIE      PIC 9(4) VALUE ZERO.
-       01  WS-TOTAL-SUSPENDU     PIC 9(4) VALUE ZERO.
+       01  WS-TOTAL-ACTIF        PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-RESILIE      PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-SUSPENDU     PIC 9(5) VALUE ZERO.
        01  WS-TOTAL-RECORDS      PIC 9(6) VALUE ZERO.
        01  WS-FOOTER-INFO        PIC X(147).
        01  WS-BLANK-LINE         PIC X(147) VALUE SPACES.
 
+      *    Variables pour les enregistrements rejetés.
+       01  WS-TOTAL-REJETS       PIC 9(5) VALUE ZERO.
+
+      *    Compteurs indépendants de lecture par fichier, utilisés
+      *    pour la section de contrôle/balancing (ne dépendent pas
+      *    du statut de l'enregistrement).
+       01  WS-PART1-READ-COUNT   PIC 9(6) VALUE ZERO.
+       01  WS-PART2-READ-COUNT   PIC 9(6) VALUE ZERO.
+       01  WS-CONTROL-SUM        PIC 9(6) VALUE ZERO.
+       01  WS-CONTROL-RESULT     PIC X(10).
+
+      *    Sous-totaux des montants par devise (ASSUR-DEVISE /
+      *    ASSUR-DEVISE2), afin de ne pas mélanger EUR, USD, etc.
+      *    dans un seul total sans signification.
+       01  WS-DEVISE-COUNT       PIC 9(3) VALUE ZERO.
+       01  WS-DEVISE-MAX         PIC 9(3) VALUE 20.
+       01  WS-DEVISE-TABLE.
+           05  WS-DEVISE-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-DEVISE-COUNT
+                   INDEXED BY WS-DEVISE-IDX.
+               10  WS-DEVISE-CODE            PIC X(3).
+               10  WS-DEVISE-TOTAL           PIC 9(10)V99 VALUE ZERO.
+               10  WS-DEVISE-TOTAL-ACTIF     PIC 9(10)V99 VALUE ZERO.
+               10  WS-DEVISE-TOTAL-RESILIE   PIC 9(10)V99 VALUE ZERO.
+               10  WS-DEVISE-TOTAL-SUSPENDU  PIC 9(10)V99 VALUE ZERO.
+
+       01  WS-DEVISE-RECHERCHE   PIC X(3).
+       01  WS-DEVISE-POS         PIC 9(3) VALUE ZERO.
+       01  WS-FORMATTED-DEVISE-TOTAL          PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-FORMATTED-DEVISE-TOTAL-ACTIF    PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-FORMATTED-DEVISE-TOTAL-RESILIE  PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-FORMATTED-DEVISE-TOTAL-SUSPENDU PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-RECORD-VALID       PIC X VALUE 'Y'.
+           88  RECORD-IS-VALID            VALUE 'Y'.
+           88  RECORD-IS-INVALID          VALUE 'N'.
+       01  WS-REJECT-ID          PIC X(8).
+       01  WS-REJECT-REASON      PIC X(40).
+
+      *    Table de correspondance des statuts, partagée entre les
+      *    deux fichiers (voir copybooks/STATUTLK.cpy).
+           COPY STATUTLK.
+
+      *    Compteurs de dérive orthographique du statut "Résilié" par
+      *    fichier source, pour surveiller si le flux part2 dérive.
+       01  WS-P1-RESILIE-ACCENT-CNT   PIC 9(5) VALUE ZERO.
+       01  WS-P1-RESILIE-UNACCENT-CNT PIC 9(5) VALUE ZERO.
+       01  WS-P2-RESILIE-ACCENT-CNT   PIC 9(5) VALUE ZERO.
+       01  WS-P2-RESILIE-UNACCENT-CNT PIC 9(5) VALUE ZERO.
+
       *    Variables pour les montants.
        01  WS-TOTAL-MONTANT         PIC 9(10)V99 VALUE ZERO.
        01  WS-TOTAL-MONTANT-ACTIF   PIC 9(10)V99 VALUE ZERO.
        01  WS-TOTAL-MONTANT-RESILIE PIC 9(10)V99 VALUE ZERO.
        01  WS-TOTAL-MONTANT-SUSPENDU PIC 9(10)V99 VALUE ZERO.
 
+      *    Montant converti une seule fois par enregistrement (NUMVAL-C
+      *    ou NUMVAL selon ASSUR-SOURCE), réutilisé par tous les
+      *    sous-totaux au lieu de reconvertir ASSUR-MONTANT à chaque
+      *    fois.
+       01  WS-MONTANT-NUMERIC       PIC 9(10)V99 VALUE ZERO.
+
       *    Variables pour afficher les montants avec format.
-       01  WS-FORMATTED-TOTAL-MONTANT          PIC ZZ,ZZZ,ZZZ,Z9.
-       01  WS-FORMATTED-TOTAL-MONTANT-ACTIF    PIC ZZ,ZZZ,ZZZ,Z9.
-       01  WS-FORMATTED-TOTAL-MONTANT-RESILIE  PIC ZZ,ZZZ,ZZZ,Z9.
-       01  WS-FORMATTED-TOTAL-MONTANT-SUSPENDU PIC ZZ,ZZZ,ZZZ,Z9.
+       01  WS-FORMATTED-TOTAL-MONTANT          PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-FORMATTED-TOTAL-MONTANT-ACTIF    PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-FORMATTED-TOTAL-MONTANT-RESILIE  PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-FORMATTED-TOTAL-MONTANT-SUSPENDU PIC Z,ZZZ,ZZZ,ZZ9.
+
+      *    Capacité maximale des tableaux en mémoire. Le portefeuille
+      *    dépassait 500 polices par trimestre et provoquait un
+      *    dépassement de indice silencieux ; on porte la capacité à
+      *    10 000 et on la rend variable (ODO) pour ne stocker que ce
+      *    qui est réellement utilisé.
+       01  WS-MAX-TABLE-SIZE    PIC 9(5) VALUE 10000.
 
       *    Tableaux pour stocker les enregistrements.
        01  ACTIVE-RECORDS.
-           05  AR-RECORDS OCCURS 500 TIMES INDEXED BY AR-IDX.
+           05  AR-RECORDS OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON WS-TOTAL-ACTIF
+                   INDEXED BY AR-IDX.
                10  AR-DATA     PIC X(147).
 
        01  RESILIE-RECORDS.
-           05  RS-RECORDS OCCURS 500 TIMES INDEXED BY RS-IDX.
+           05  RS-RECORDS OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON WS-TOTAL-RESILIE
+                   INDEXED BY RS-IDX.
                10  RS-DATA     PIC X(147).
 
        01  SUSPENDU-RECORDS.
-           05  SP-RECORDS OCCURS 500 TIMES INDEXED BY SP-IDX.
+           05  SP-RECORDS OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON WS-TOTAL-SUSPENDU
+                   INDEXED BY SP-IDX.
                10  SP-DATA     PIC X(147).
 
+      *    Polices toujours marquées "Actif" alors que leur date de
+      *    fin (ASSUR-DATE-FIN/2, AAAAMMJJ) est déjà dépassée par
+      *    rapport à la date du jour — anomalie à signaler plutôt que
+      *    reportée silencieusement comme une police active normale.
+       01  WS-DATE-DU-JOUR       PIC X(8).
+       01  WS-TOTAL-EXPIREES     PIC 9(5) VALUE ZERO.
+       01  EXPIRE-RECORDS.
+           05  ER-RECORDS OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON WS-TOTAL-EXPIREES
+                   INDEXED BY ER-IDX.
+               10  ER-ID         PIC X(8).
+               10  ER-DATE-FIN   PIC X(8).
+
+      *    Vue d'un enregistrement stocké (ACTIVE/RESILIE/SUSPENDU-
+      *    RECORDS) avec le même agencement que ASSUR-REC/ASSUR-REC-2,
+      *    afin d'en extraire les champs individuels pour le CSV.
+       01  WS-CSV-SOURCE.
+           05  CSV-SRC-ID          PIC X(8).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-NOM         PIC X(14).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-DESC        PIC X(14).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-TYPE        PIC X(41).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-STATUT      PIC X(8).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-DATE-DEB    PIC X(8).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-DATE-FIN    PIC X(8).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-MONTANT     PIC X(9).
+           05  FILLER              PIC X(1).
+           05  CSV-SRC-DEVISE      PIC X(3).
+
+      *    Champs de travail d'ESCAPE-CSV-FIELD (voir plus bas) : met un
+      *    champ entre guillemets et double tout guillemet interne, afin
+      *    qu'une virgule ou un guillemet présent dans une valeur libre
+      *    (ASSUR-TYPE, ou un montant source-1 avec séparateur de
+      *    milliers) ne désynchronise pas les colonnes du CSV. La taille
+      *    de sortie permet de doubler chaque caractère du plus grand
+      *    champ (CSV-SRC-TYPE, 41 octets) en guillemets, plus les deux
+      *    guillemets encadrants.
+       01  WS-CSV-ESCAPE-IN       PIC X(41).
+       01  WS-CSV-ESCAPE-OUT      PIC X(90).
+       01  WS-CSV-ESCAPE-LEN      PIC 9(3).
+       01  WS-CSV-ESCAPE-IDX      PIC 9(3).
+       01  WS-CSV-ESCAPE-POS      PIC 9(3).
+       01  WS-CSV-POINTER         PIC 9(3).
+
+      *    Reprise/Checkpoint : un enregistrement d'en-tête (totaux
+      *    cumulés + position de lecture dans chaque fichier source)
+      *    suivi d'une copie de chaque police et de chaque sous-total
+      *    devise déjà en mémoire au dernier point de contrôle, afin
+      *    de pouvoir relancer le traitement sans le refaire depuis le
+      *    début ni perdre les détails déjà traités.
+       01  WS-CKPT-INTERVAL        PIC 9(5) VALUE 500.
+
+      *    Depuis la fusion en un seul fichier maître (voir req 008),
+      *    une seule position de reprise suffit : le nombre total
+      *    d'enregistrements déjà lus, dérivé de WS-CKPT-TOTAL-RECORDS.
+       01  WS-CKPT-MASTER-SKIP     PIC 9(6) VALUE ZERO.
+       01  WS-CKPT-SKIP-IDX        PIC 9(6).
+       01  WS-CKPT-A-IDX           PIC 9(5) VALUE ZERO.
+       01  WS-CKPT-R-IDX           PIC 9(5) VALUE ZERO.
+       01  WS-CKPT-S-IDX           PIC 9(5) VALUE ZERO.
+       01  WS-CKPT-D-IDX           PIC 9(5) VALUE ZERO.
+       01  WS-CKPT-E-IDX           PIC 9(5) VALUE ZERO.
+       01  WS-CKPT-FILE-STATUS     PIC XX.
+       01  WS-CKPT-RESTART-SW      PIC X VALUE 'N'.
+           88  CKPT-IS-RESTART             VALUE 'Y'.
+           88  CKPT-IS-NOUVEAU-TRAITEMENT  VALUE 'N'.
+
+       01  WS-CKPT-HEADER.
+           05  WS-CKPT-STATUT                  PIC X(1).
+               88  CKPT-EN-COURS                       VALUE 'P'.
+               88  CKPT-TERMINE                        VALUE 'C'.
+           05  WS-CKPT-PART1-COUNT             PIC 9(6).
+           05  WS-CKPT-PART2-COUNT             PIC 9(6).
+           05  WS-CKPT-TOTAL-RECORDS           PIC 9(6).
+           05  WS-CKPT-TOTAL-ACTIF             PIC 9(5).
+           05  WS-CKPT-TOTAL-RESILIE           PIC 9(5).
+           05  WS-CKPT-TOTAL-SUSPENDU          PIC 9(5).
+           05  WS-CKPT-TOTAL-REJETS            PIC 9(5).
+           05  WS-CKPT-TOTAL-EXPIREES          PIC 9(5).
+           05  WS-CKPT-DEVISE-COUNT            PIC 9(3).
+           05  WS-CKPT-TOTAL-MONTANT           PIC 9(10)V99.
+           05  WS-CKPT-TOTAL-MONTANT-ACTIF     PIC 9(10)V99.
+           05  WS-CKPT-TOTAL-MONTANT-RESILIE   PIC 9(10)V99.
+           05  WS-CKPT-TOTAL-MONTANT-SUSPENDU  PIC 9(10)V99.
+           05  WS-CKPT-P1-RESILIE-ACCENT-CNT   PIC 9(5).
+           05  WS-CKPT-P1-RESILIE-UNACCENT-CNT PIC 9(5).
+           05  WS-CKPT-P2-RESILIE-ACCENT-CNT   PIC 9(5).
+           05  WS-CKPT-P2-RESILIE-UNACCENT-CNT PIC 9(5).
+
+       01  WS-CKPT-DEVISE-ENTRY.
+           05  WS-CKPT-DEVISE-CODE             PIC X(3).
+           05  WS-CKPT-DEVISE-TOTAL            PIC 9(10)V99.
+           05  WS-CKPT-DEVISE-TOTAL-ACTIF      PIC 9(10)V99.
+           05  WS-CKPT-DEVISE-TOTAL-RESILIE    PIC 9(10)V99.
+           05  WS-CKPT-DEVISE-TOTAL-SUSPENDU   PIC 9(10)V99.
+
+       01  WS-CKPT-EXPIRE-ENTRY.
+           05  WS-CKPT-ER-ID                   PIC X(8).
+           05  WS-CKPT-ER-DATE-FIN             PIC X(8).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
 
-      *    Ouverture des fichiers en entrée et en sortie.
-           OPEN INPUT FICHIER-ASSUR-PART1 FICHIER-ASSUR-PART2
-               OUTPUT FICHIER-RAPPORT.
+      *    Recherche un point de reprise laissé par une exécution
+      *    interrompue et restaure position/totaux/tableaux le cas
+      *    échéant, avant d'ouvrir les fichiers d'entrée/sortie.
+           PERFORM READ-CHECKPOINT
+
+      *    Ouverture des fichiers en entrée et en sortie. En reprise,
+      *    les fichiers d'exceptions et CSV sont complétés (EXTEND)
+      *    plutôt que recréés, afin de conserver les lignes déjà
+      *    écrites pour les enregistrements déjà traités avant
+      *    l'interruption. Le rapport à largeur fixe n'a pas besoin de
+      *    ce traitement : il n'est généré qu'une fois le traitement
+      *    entièrement terminé.
+           OPEN INPUT FICHIER-MASTER
+               OUTPUT FICHIER-RAPPORT
+           IF CKPT-IS-RESTART
+               OPEN EXTEND FICHIER-EXCEPTIONS FICHIER-CSV
+           ELSE
+               OPEN OUTPUT FICHIER-EXCEPTIONS FICHIER-CSV
+           END-IF.
+
+      *    Écriture de l'en-tête du CSV (une seule fois ; conservé tel
+      *    quel en reprise).
+           IF CKPT-IS-NOUVEAU-TRAITEMENT
+               MOVE SPACES TO WS-CSV-DATA
+               STRING "ASSUR-ID,NOM,DESC,TYPE,STATUT,DATE-DEB,"
+                       "DATE-FIN,MONTANT,DEVISE" DELIMITED BY SIZE
+                       INTO WS-CSV-DATA
+               MOVE LENGTH OF WS-CSV-DATA TO WS-CSV-LENGTH
+               WRITE CSV-REC FROM WS-CSV-DATA
+           END-IF.
+
+      *    Date/heure du jour, utilisée pour détecter les polices
+      *    "Actif" dont la date de fin est déjà dépassée.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
+           MOVE WS-CURRENT-TIME(1:8) TO WS-DATE-DU-JOUR.
+
+      *    Écriture de l'en-tête du rapport d'exceptions (une seule
+      *    fois ; conservé tel quel en reprise).
+           IF CKPT-IS-NOUVEAU-TRAITEMENT
+               MOVE "ID - Raison du rejet" TO WS-EXCEPTION-DATA
+               MOVE LENGTH OF WS-EXCEPTION-DATA TO WS-EXCEPTION-LENGTH
+               WRITE EXCEPTION-REC FROM WS-EXCEPTION-DATA
+           END-IF.
 
       *    Écriture du titre du rapport.
            MOVE "Rapport Global des Assurances" TO WS-RAPPORT-DATA
@@ -138,19 +379,19 @@
            WRITE RAPPORT-REC FROM WS-BLANK-LINE
            WRITE RAPPORT-REC FROM WS-BLANK-LINE.
 
-      *    Traitement du premier fichier d'assurance.
-           MOVE ZERO TO WS-FILE-STATUS
-           PERFORM PROCESS-FILE-1
-
-      *    Traitement du deuxième fichier d'assurance.
-           PERFORM PROCESS-FILE-2
+      *    Traitement du fichier maître (fusion des anciennes parties
+      *    1 et 2, voir req 008).
+           MOVE ZERO TO WS-MASTER-FILE-STATUS
+           PERFORM PROCESS-FILE
 
       *    Écriture du résumé des assurances.
-           STRING "Total Records: " WS-TOTAL-RECORDS 
+           MOVE SPACES TO WS-FOOTER-INFO
+           STRING "Total Records: " WS-TOTAL-RECORDS
                    DELIMITED BY SIZE
-                   " Actifs: " WS-TOTAL-ACTIF 
-                   " Résiliés: " WS-TOTAL-RESILIE 
-                   " Suspendus: " WS-TOTAL-SUSPENDU 
+                   " Actifs: " WS-TOTAL-ACTIF
+                   " Résiliés: " WS-TOTAL-RESILIE
+                   " Suspendus: " WS-TOTAL-SUSPENDU
+                   " Rejetés: " WS-TOTAL-REJETS
                    DELIMITED BY SIZE
                    INTO WS-FOOTER-INFO
            MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
@@ -158,19 +399,45 @@
            WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
            WRITE RAPPORT-REC FROM WS-BLANK-LINE.
 
-      *    Écriture du résumé des montants.
+      *    Suivi de l'orthographe du statut "Résilié" par fichier
+      *    source, pour détecter une dérive du flux part2.
+           MOVE SPACES TO WS-FOOTER-INFO
+           STRING "Statut Resilie par orthographe - Part1 non "
+                   "accentue: " WS-P1-RESILIE-UNACCENT-CNT
+                   " accentue: " WS-P1-RESILIE-ACCENT-CNT
+                   DELIMITED BY SIZE
+                   INTO WS-FOOTER-INFO
+           MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+           MOVE SPACES TO WS-FOOTER-INFO
+           STRING "Statut Resilie par orthographe - Part2 non "
+                   "accentue: " WS-P2-RESILIE-UNACCENT-CNT
+                   " accentue: " WS-P2-RESILIE-ACCENT-CNT
+                   DELIMITED BY SIZE
+                   INTO WS-FOOTER-INFO
+           MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+           WRITE RAPPORT-REC FROM WS-BLANK-LINE.
+
+      *    Écriture du résumé des montants (toutes devises confondues,
+      *    conservé pour compatibilité avec le contrôle des totaux).
            MOVE WS-TOTAL-MONTANT TO WS-FORMATTED-TOTAL-MONTANT
-           MOVE WS-TOTAL-MONTANT-ACTIF TO 
+           MOVE WS-TOTAL-MONTANT-ACTIF TO
                    WS-FORMATTED-TOTAL-MONTANT-ACTIF
-           MOVE WS-TOTAL-MONTANT-RESILIE TO 
+           MOVE WS-TOTAL-MONTANT-RESILIE TO
                    WS-FORMATTED-TOTAL-MONTANT-RESILIE
-           MOVE WS-TOTAL-MONTANT-SUSPENDU TO 
+           MOVE WS-TOTAL-MONTANT-SUSPENDU TO
                    WS-FORMATTED-TOTAL-MONTANT-SUSPENDU
 
-           STRING "Total Montant: " WS-FORMATTED-TOTAL-MONTANT "€ "
-               "Actifs: " WS-FORMATTED-TOTAL-MONTANT-ACTIF "€ "
-               "Résiliés: " WS-FORMATTED-TOTAL-MONTANT-RESILIE "€ "
-               "Suspendus: " WS-FORMATTED-TOTAL-MONTANT-SUSPENDU "€ "
+           MOVE SPACES TO WS-FOOTER-INFO
+           STRING "Total Montant (toutes devises): "
+               WS-FORMATTED-TOTAL-MONTANT " "
+               "Actifs: " WS-FORMATTED-TOTAL-MONTANT-ACTIF " "
+               "Résiliés: " WS-FORMATTED-TOTAL-MONTANT-RESILIE " "
+               "Suspendus: " WS-FORMATTED-TOTAL-MONTANT-SUSPENDU " "
                DELIMITED BY SIZE
                INTO WS-FOOTER-INFO
            MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
@@ -178,6 +445,15 @@
            WRITE RAPPORT-REC FROM WS-RAPPORT-DATA.
            WRITE RAPPORT-REC FROM WS-BLANK-LINE.
 
+      *    Détail des montants par devise.
+           PERFORM WRITE-DEVISE-SECTION
+
+      *    Polices "Actif" dont la date de fin est dépassée.
+           PERFORM WRITE-EXPIRE-SECTION
+
+      *    Section de contrôle/balancing.
+           PERFORM WRITE-CONTROL-SECTION
+
       *    Section pour les enregistrements actifs.
            MOVE "Enregistrements Actifs:" TO WS-RAPPORT-DATA
            MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
@@ -201,128 +477,868 @@
            WRITE RAPPORT-REC FROM WS-BLANK-LINE.
            PERFORM WRITE-SUSPENDU-RECORDS
 
+      *    Traitement terminé avec succès : le point de reprise est
+      *    marqué comme terminé pour qu'une exécution ultérieure
+      *    reparte de zéro plutôt que de restaurer ce point devenu
+      *    obsolète.
+           PERFORM WRITE-CHECKPOINT-COMPLETE
+
+      *    Ajoute la ligne résumé de cette exécution à l'historique.
+           PERFORM WRITE-HISTORIQUE-RECORD
+
       *    Fermeture des fichiers.
-           CLOSE FICHIER-ASSUR-PART1
-           CLOSE FICHIER-ASSUR-PART2
-           CLOSE FICHIER-RAPPORT.
+           CLOSE FICHIER-MASTER
+           CLOSE FICHIER-RAPPORT
+           CLOSE FICHIER-EXCEPTIONS
+           CLOSE FICHIER-CSV.
            DISPLAY "FIN DE TRAITEMENT DES ENREGISTREMENTS."
            STOP RUN.
 
-      *    Traitement du premier fichier d'assurance.
-       PROCESS-FILE-1.
-      *    Lecture du fichier d'assurance partie 1 jusqu'à la fin du 
-      *    fichier.
-      *    Met à jour le statut de fichier lorsqu'il atteint la fin.
-           PERFORM UNTIL WS-FILE-STATUS = '10'
-               READ FICHIER-ASSUR-PART1 INTO ASSUR-REC
+      *    Arrêt contrôlé lorsqu'un tableau en mémoire est plein :
+      *    conserve un point de reprise à jour, puis ferme proprement
+      *    les fichiers ouverts avant de stopper, plutôt que de
+      *    laisser un débordement d'indice silencieux.
+       ABEND-CAPACITE-DEPASSEE.
+           PERFORM WRITE-CHECKPOINT
+           CLOSE FICHIER-MASTER
+           CLOSE FICHIER-RAPPORT
+           CLOSE FICHIER-EXCEPTIONS
+           CLOSE FICHIER-CSV
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *    Recherche un fichier de reprise laissé par une exécution
+      *    interrompue. S'il existe et qu'il est marqué "en cours"
+      *    (P), restaure les totaux, les tableaux en mémoire et la
+      *    position de lecture de chaque fichier source ; sinon (pas
+      *    de fichier, ou marqué "terminé" (C) par une exécution
+      *    précédente réussie) le traitement repart de zéro.
+       READ-CHECKPOINT.
+           OPEN INPUT FICHIER-CHECKPOINT
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ FICHIER-CHECKPOINT
+                   NOT AT END
+                       MOVE WS-CKPT-BODY(1:LENGTH OF WS-CKPT-HEADER)
+                           TO WS-CKPT-HEADER
+                       IF CKPT-EN-COURS
+                           SET CKPT-IS-RESTART TO TRUE
+                           MOVE WS-CKPT-TOTAL-RECORDS TO
+                               WS-CKPT-MASTER-SKIP
+                           MOVE WS-CKPT-PART1-COUNT TO
+                               WS-PART1-READ-COUNT
+                           MOVE WS-CKPT-PART2-COUNT TO
+                               WS-PART2-READ-COUNT
+                           MOVE WS-CKPT-TOTAL-RECORDS TO
+                               WS-TOTAL-RECORDS
+                           MOVE WS-CKPT-TOTAL-ACTIF TO WS-TOTAL-ACTIF
+                           MOVE WS-CKPT-TOTAL-RESILIE TO
+                               WS-TOTAL-RESILIE
+                           MOVE WS-CKPT-TOTAL-SUSPENDU TO
+                               WS-TOTAL-SUSPENDU
+                           MOVE WS-CKPT-TOTAL-REJETS TO
+                               WS-TOTAL-REJETS
+                           MOVE WS-CKPT-TOTAL-EXPIREES TO
+                               WS-TOTAL-EXPIREES
+                           MOVE WS-CKPT-DEVISE-COUNT TO
+                               WS-DEVISE-COUNT
+                           MOVE WS-CKPT-TOTAL-MONTANT TO
+                               WS-TOTAL-MONTANT
+                           MOVE WS-CKPT-TOTAL-MONTANT-ACTIF TO
+                               WS-TOTAL-MONTANT-ACTIF
+                           MOVE WS-CKPT-TOTAL-MONTANT-RESILIE TO
+                               WS-TOTAL-MONTANT-RESILIE
+                           MOVE WS-CKPT-TOTAL-MONTANT-SUSPENDU TO
+                               WS-TOTAL-MONTANT-SUSPENDU
+                           MOVE WS-CKPT-P1-RESILIE-ACCENT-CNT TO
+                               WS-P1-RESILIE-ACCENT-CNT
+                           MOVE WS-CKPT-P1-RESILIE-UNACCENT-CNT TO
+                               WS-P1-RESILIE-UNACCENT-CNT
+                           MOVE WS-CKPT-P2-RESILIE-ACCENT-CNT TO
+                               WS-P2-RESILIE-ACCENT-CNT
+                           MOVE WS-CKPT-P2-RESILIE-UNACCENT-CNT TO
+                               WS-P2-RESILIE-UNACCENT-CNT
+                           DISPLAY "REPRISE DETECTEE: "
+                               WS-CKPT-MASTER-SKIP
+                               " ENREGISTREMENTS DEJA LUS DANS LE "
+                               "FICHIER MAITRE."
+                           PERFORM RESTORE-CHECKPOINT-DETAILS
+                       END-IF
+               END-READ
+               CLOSE FICHIER-CHECKPOINT
+           END-IF
+           MOVE ZERO TO WS-CKPT-FILE-STATUS.
+
+      *    Restaure, à partir du fichier de reprise déjà positionné
+      *    juste après l'en-tête, les polices actives/résiliées/
+      *    suspendues, les sous-totaux par devise et les polices
+      *    expirées déjà en mémoire au dernier point de contrôle.
+       RESTORE-CHECKPOINT-DETAILS.
+           PERFORM UNTIL WS-CKPT-FILE-STATUS = '10'
+               READ FICHIER-CHECKPOINT
                    AT END
-                       MOVE '10' TO WS-FILE-STATUS  
+                       MOVE '10' TO WS-CKPT-FILE-STATUS
                    NOT AT END
+                       EVALUATE WS-CKPT-TAG
+                           WHEN 'A'
+                               ADD 1 TO WS-CKPT-A-IDX
+                               MOVE WS-CKPT-BODY(1:LENGTH OF AR-DATA
+                                       (1)) TO AR-DATA(WS-CKPT-A-IDX)
+                           WHEN 'R'
+                               ADD 1 TO WS-CKPT-R-IDX
+                               MOVE WS-CKPT-BODY(1:LENGTH OF RS-DATA
+                                       (1)) TO RS-DATA(WS-CKPT-R-IDX)
+                           WHEN 'S'
+                               ADD 1 TO WS-CKPT-S-IDX
+                               MOVE WS-CKPT-BODY(1:LENGTH OF SP-DATA
+                                       (1)) TO SP-DATA(WS-CKPT-S-IDX)
+                           WHEN 'D'
+                               ADD 1 TO WS-CKPT-D-IDX
+                               MOVE WS-CKPT-BODY(1:LENGTH OF
+                                       WS-CKPT-DEVISE-ENTRY) TO
+                                   WS-CKPT-DEVISE-ENTRY
+                               MOVE WS-CKPT-DEVISE-CODE TO
+                                   WS-DEVISE-CODE(WS-CKPT-D-IDX)
+                               MOVE WS-CKPT-DEVISE-TOTAL TO
+                                   WS-DEVISE-TOTAL(WS-CKPT-D-IDX)
+                               MOVE WS-CKPT-DEVISE-TOTAL-ACTIF TO
+                                   WS-DEVISE-TOTAL-ACTIF(WS-CKPT-D-IDX)
+                               MOVE WS-CKPT-DEVISE-TOTAL-RESILIE TO
+                                   WS-DEVISE-TOTAL-RESILIE
+                                       (WS-CKPT-D-IDX)
+                               MOVE WS-CKPT-DEVISE-TOTAL-SUSPENDU TO
+                                   WS-DEVISE-TOTAL-SUSPENDU
+                                       (WS-CKPT-D-IDX)
+                           WHEN 'E'
+                               ADD 1 TO WS-CKPT-E-IDX
+                               MOVE WS-CKPT-BODY(1:LENGTH OF
+                                       WS-CKPT-EXPIRE-ENTRY) TO
+                                   WS-CKPT-EXPIRE-ENTRY
+                               MOVE WS-CKPT-ER-ID TO
+                                   ER-ID(WS-CKPT-E-IDX)
+                               MOVE WS-CKPT-ER-DATE-FIN TO
+                                   ER-DATE-FIN(WS-CKPT-E-IDX)
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+
+      *    Écrit un point de contrôle complet (totaux, position de
+      *    lecture dans chaque fichier source et copie des tableaux en
+      *    mémoire) afin de pouvoir relancer le traitement sans le
+      *    refaire depuis le début en cas d'interruption. Écrase le
+      *    fichier de reprise précédent.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT FICHIER-CHECKPOINT
+
+           MOVE 'P' TO WS-CKPT-STATUT
+           MOVE WS-PART1-READ-COUNT TO WS-CKPT-PART1-COUNT
+           MOVE WS-PART2-READ-COUNT TO WS-CKPT-PART2-COUNT
+           MOVE WS-TOTAL-RECORDS TO WS-CKPT-TOTAL-RECORDS
+           MOVE WS-TOTAL-ACTIF TO WS-CKPT-TOTAL-ACTIF
+           MOVE WS-TOTAL-RESILIE TO WS-CKPT-TOTAL-RESILIE
+           MOVE WS-TOTAL-SUSPENDU TO WS-CKPT-TOTAL-SUSPENDU
+           MOVE WS-TOTAL-REJETS TO WS-CKPT-TOTAL-REJETS
+           MOVE WS-TOTAL-EXPIREES TO WS-CKPT-TOTAL-EXPIREES
+           MOVE WS-DEVISE-COUNT TO WS-CKPT-DEVISE-COUNT
+           MOVE WS-TOTAL-MONTANT TO WS-CKPT-TOTAL-MONTANT
+           MOVE WS-TOTAL-MONTANT-ACTIF TO WS-CKPT-TOTAL-MONTANT-ACTIF
+           MOVE WS-TOTAL-MONTANT-RESILIE TO
+               WS-CKPT-TOTAL-MONTANT-RESILIE
+           MOVE WS-TOTAL-MONTANT-SUSPENDU TO
+               WS-CKPT-TOTAL-MONTANT-SUSPENDU
+           MOVE WS-P1-RESILIE-ACCENT-CNT TO
+               WS-CKPT-P1-RESILIE-ACCENT-CNT
+           MOVE WS-P1-RESILIE-UNACCENT-CNT TO
+               WS-CKPT-P1-RESILIE-UNACCENT-CNT
+           MOVE WS-P2-RESILIE-ACCENT-CNT TO
+               WS-CKPT-P2-RESILIE-ACCENT-CNT
+           MOVE WS-P2-RESILIE-UNACCENT-CNT TO
+               WS-CKPT-P2-RESILIE-UNACCENT-CNT
 
-      *    Évalue le statut de l'assurance.
-                       EVALUATE ASSUR-STATUT  
-                           WHEN 'Actif'
+           MOVE 'H' TO WS-CKPT-TAG
+           MOVE SPACES TO WS-CKPT-BODY
+           MOVE WS-CKPT-HEADER TO WS-CKPT-BODY
+           MOVE LENGTH OF WS-CKPT-PAYLOAD TO WS-CKPT-LENGTH
+           WRITE CHECKPOINT-REC
+
+           PERFORM VARYING AR-IDX FROM 1 BY 1
+                   UNTIL AR-IDX > WS-TOTAL-ACTIF
+               MOVE 'A' TO WS-CKPT-TAG
+               MOVE SPACES TO WS-CKPT-BODY
+               MOVE AR-DATA(AR-IDX) TO WS-CKPT-BODY
+               MOVE LENGTH OF WS-CKPT-PAYLOAD TO WS-CKPT-LENGTH
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           PERFORM VARYING RS-IDX FROM 1 BY 1
+                   UNTIL RS-IDX > WS-TOTAL-RESILIE
+               MOVE 'R' TO WS-CKPT-TAG
+               MOVE SPACES TO WS-CKPT-BODY
+               MOVE RS-DATA(RS-IDX) TO WS-CKPT-BODY
+               MOVE LENGTH OF WS-CKPT-PAYLOAD TO WS-CKPT-LENGTH
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           PERFORM VARYING SP-IDX FROM 1 BY 1
+                   UNTIL SP-IDX > WS-TOTAL-SUSPENDU
+               MOVE 'S' TO WS-CKPT-TAG
+               MOVE SPACES TO WS-CKPT-BODY
+               MOVE SP-DATA(SP-IDX) TO WS-CKPT-BODY
+               MOVE LENGTH OF WS-CKPT-PAYLOAD TO WS-CKPT-LENGTH
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           PERFORM VARYING WS-DEVISE-IDX FROM 1 BY 1
+                   UNTIL WS-DEVISE-IDX > WS-DEVISE-COUNT
+               MOVE WS-DEVISE-CODE(WS-DEVISE-IDX) TO
+                   WS-CKPT-DEVISE-CODE
+               MOVE WS-DEVISE-TOTAL(WS-DEVISE-IDX) TO
+                   WS-CKPT-DEVISE-TOTAL
+               MOVE WS-DEVISE-TOTAL-ACTIF(WS-DEVISE-IDX) TO
+                   WS-CKPT-DEVISE-TOTAL-ACTIF
+               MOVE WS-DEVISE-TOTAL-RESILIE(WS-DEVISE-IDX) TO
+                   WS-CKPT-DEVISE-TOTAL-RESILIE
+               MOVE WS-DEVISE-TOTAL-SUSPENDU(WS-DEVISE-IDX) TO
+                   WS-CKPT-DEVISE-TOTAL-SUSPENDU
+               MOVE 'D' TO WS-CKPT-TAG
+               MOVE SPACES TO WS-CKPT-BODY
+               MOVE WS-CKPT-DEVISE-ENTRY TO WS-CKPT-BODY
+               MOVE LENGTH OF WS-CKPT-PAYLOAD TO WS-CKPT-LENGTH
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           PERFORM VARYING ER-IDX FROM 1 BY 1
+                   UNTIL ER-IDX > WS-TOTAL-EXPIREES
+               MOVE ER-ID(ER-IDX) TO WS-CKPT-ER-ID
+               MOVE ER-DATE-FIN(ER-IDX) TO WS-CKPT-ER-DATE-FIN
+               MOVE 'E' TO WS-CKPT-TAG
+               MOVE SPACES TO WS-CKPT-BODY
+               MOVE WS-CKPT-EXPIRE-ENTRY TO WS-CKPT-BODY
+               MOVE LENGTH OF WS-CKPT-PAYLOAD TO WS-CKPT-LENGTH
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           CLOSE FICHIER-CHECKPOINT.
+
+      *    Marque le point de reprise comme terminé : une exécution
+      *    ultérieure du programme repartira de zéro plutôt que de
+      *    restaurer ce point devenu obsolète.
+       WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT FICHIER-CHECKPOINT
+           MOVE SPACES TO WS-CKPT-HEADER
+           MOVE 'C' TO WS-CKPT-STATUT
+           MOVE 'H' TO WS-CKPT-TAG
+           MOVE SPACES TO WS-CKPT-BODY
+           MOVE WS-CKPT-HEADER TO WS-CKPT-BODY
+           MOVE LENGTH OF WS-CKPT-PAYLOAD TO WS-CKPT-LENGTH
+           WRITE CHECKPOINT-REC
+           CLOSE FICHIER-CHECKPOINT.
+
+      *    Ajoute une ligne résumé horodatée à la suite de l'historique
+      *    des exécutions (jamais tronqué, contrairement au rapport à
+      *    largeur fixe qui ne reflète que la dernière exécution), afin
+      *    de permettre le suivi de l'évolution des totaux d'un mois
+      *    sur l'autre.
+       WRITE-HISTORIQUE-RECORD.
+      *    OPEN EXTEND n'est valide que si le fichier existe déjà :
+      *    au tout premier lancement, il n'existe pas encore et
+      *    l'ouverture échoue (statut '35') ; dans ce cas on le crée
+      *    avec OPEN OUTPUT au lieu de relancer l'exécution.
+           OPEN EXTEND FICHIER-HISTORIQUE
+           IF WS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT FICHIER-HISTORIQUE
+           END-IF
+           MOVE SPACES TO WS-HISTORIQUE-DATA
+      *    Les quatre totaux de montant (global + un par statut, voir
+      *    req 004) sont déjà calculés plus haut dans MAIN-LOGIC avant
+      *    que ce paragraphe ne s'exécute.
+           STRING "DATE: " WS-DATE-DU-JOUR
+                   " HEURE: " WS-CURRENT-TIME(9:6)
+                   " TOTAL: " WS-TOTAL-RECORDS
+                   " ACTIFS: " WS-TOTAL-ACTIF
+                   " RESILIES: " WS-TOTAL-RESILIE
+                   " SUSPENDUS: " WS-TOTAL-SUSPENDU
+                   " REJETES: " WS-TOTAL-REJETS
+                   " MONTANT: " WS-FORMATTED-TOTAL-MONTANT
+                   " MONTANT-ACTIFS: "
+                       WS-FORMATTED-TOTAL-MONTANT-ACTIF
+                   " MONTANT-RESILIES: "
+                       WS-FORMATTED-TOTAL-MONTANT-RESILIE
+                   " MONTANT-SUSPENDUS: "
+                       WS-FORMATTED-TOTAL-MONTANT-SUSPENDU
+                   DELIMITED BY SIZE
+                   INTO WS-HISTORIQUE-DATA
+           MOVE LENGTH OF WS-HISTORIQUE-DATA TO WS-HISTORIQUE-LENGTH
+           WRITE HISTORIQUE-REC FROM WS-HISTORIQUE-DATA
+           CLOSE FICHIER-HISTORIQUE.
+
+      *    Écrit un sous-total par devise rencontrée, plutôt qu'un
+      *    total unique mélangeant EUR, USD, etc. sous un seul "€".
+       WRITE-DEVISE-SECTION.
+           MOVE "Montants par devise:" TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+           PERFORM VARYING WS-DEVISE-IDX FROM 1 BY 1
+                   UNTIL WS-DEVISE-IDX > WS-DEVISE-COUNT
+
+               MOVE WS-DEVISE-TOTAL(WS-DEVISE-IDX) TO
+                       WS-FORMATTED-DEVISE-TOTAL
+               MOVE WS-DEVISE-TOTAL-ACTIF(WS-DEVISE-IDX) TO
+                       WS-FORMATTED-DEVISE-TOTAL-ACTIF
+               MOVE WS-DEVISE-TOTAL-RESILIE(WS-DEVISE-IDX) TO
+                       WS-FORMATTED-DEVISE-TOTAL-RESILIE
+               MOVE WS-DEVISE-TOTAL-SUSPENDU(WS-DEVISE-IDX) TO
+                       WS-FORMATTED-DEVISE-TOTAL-SUSPENDU
+
+               MOVE SPACES TO WS-FOOTER-INFO
+               STRING "  " WS-DEVISE-CODE(WS-DEVISE-IDX)
+                       " - Total: " WS-FORMATTED-DEVISE-TOTAL
+                       " Actifs: " WS-FORMATTED-DEVISE-TOTAL-ACTIF
+                       " Résiliés: " WS-FORMATTED-DEVISE-TOTAL-RESILIE
+                       " Suspendus: " WS-FORMATTED-DEVISE-TOTAL-SUSPENDU
+                       DELIMITED BY SIZE
+                       INTO WS-FOOTER-INFO
+               MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
+               MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+               WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+           END-PERFORM
+
+           WRITE RAPPORT-REC FROM WS-BLANK-LINE.
+
+      *    Liste les polices toujours marquées "Actif" alors que leur
+      *    date de fin est déjà dépassée par rapport à la date du
+      *    jour — ces polices auraient dû être résiliées/suspendues.
+       WRITE-EXPIRE-SECTION.
+           MOVE SPACES TO WS-FOOTER-INFO
+           STRING "Polices Actif avec date de fin dépassée: "
+                   WS-TOTAL-EXPIREES
+                   DELIMITED BY SIZE
+                   INTO WS-FOOTER-INFO
+           MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+           PERFORM VARYING ER-IDX FROM 1 BY 1
+                   UNTIL ER-IDX > WS-TOTAL-EXPIREES
+
+               MOVE SPACES TO WS-FOOTER-INFO
+               STRING "  " ER-ID(ER-IDX)
+                       " - Date de fin: " ER-DATE-FIN(ER-IDX)
+                       DELIMITED BY SIZE
+                       INTO WS-FOOTER-INFO
+               MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
+               MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+               WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+           END-PERFORM
+
+           WRITE RAPPORT-REC FROM WS-BLANK-LINE.
+
+      *    Vérifie que les compteurs de lecture et les compteurs par
+      *    statut concordent avec le total d'enregistrements lus, et
+      *    signale toute anomalie (enregistrement perdu ou compté en
+      *    double) avant que les sections détaillées ne soient écrites.
+       WRITE-CONTROL-SECTION.
+           MOVE "Section de Controle / Balancing:" TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+           COMPUTE WS-CONTROL-SUM = WS-TOTAL-ACTIF + WS-TOTAL-RESILIE +
+                   WS-TOTAL-SUSPENDU + WS-TOTAL-REJETS
+
+           IF WS-CONTROL-SUM = WS-TOTAL-RECORDS
+               MOVE "OK" TO WS-CONTROL-RESULT
+           ELSE
+               MOVE "ANOMALIE" TO WS-CONTROL-RESULT
+               DISPLAY "ANOMALIE DE CONTROLE: ACTIF+RESILIE+SUSPENDU+"
+                   "REJETS (" WS-CONTROL-SUM ") DIFFERENT DE "
+                   "TOTAL-RECORDS (" WS-TOTAL-RECORDS ")"
+           END-IF
+
+           MOVE SPACES TO WS-FOOTER-INFO
+           STRING "Lus Part1: " WS-PART1-READ-COUNT
+                   " Lus Part2: " WS-PART2-READ-COUNT
+                   " Total Lus: " WS-TOTAL-RECORDS
+                   DELIMITED BY SIZE
+                   INTO WS-FOOTER-INFO
+           MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+           MOVE SPACES TO WS-FOOTER-INFO
+           STRING "Actifs+Resilies+Suspendus+Rejetes: " WS-CONTROL-SUM
+                   " Resultat: " WS-CONTROL-RESULT
+                   DELIMITED BY SIZE
+                   INTO WS-FOOTER-INFO
+           MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+
+      *    L'ancienne vérification "Lectures Part1+Part2 <> Total Lus"
+      *    a été retirée ici : depuis que FICHIER-MASTER (req 008) est
+      *    un flux unique où WS-PART1-READ-COUNT/WS-PART2-READ-COUNT
+      *    sont uniquement dérivés de l'étiquette ASSUR-SOURCE portée
+      *    par chaque enregistrement du maître, chaque lecture
+      *    incrémente exactement un des deux compteurs : la somme vaut
+      *    forcément WS-TOTAL-RECORDS, et la vérification ne pouvait
+      *    plus jamais déclencher une anomalie. Elle ne peut pas non
+      *    plus détecter le vrai risque introduit par req 008 (des
+      *    enregistrements perdus lors de la conversion ASSURCNV, qui
+      *    n'atteignent alors jamais ce fichier maître) : voir le
+      *    compte rendu de conversion affiché par ASSURCNV
+      *    (ENREGISTREMENT(S) ECRIT(S) / IGNORE(S)) pour ce
+      *    rapprochement.
+           WRITE RAPPORT-REC FROM WS-BLANK-LINE.
+
+      *    Recherche l'entrée de la table des devises correspondant à
+      *    WS-DEVISE-RECHERCHE, ou en crée une nouvelle. Retourne la
+      *    position dans WS-DEVISE-POS.
+       FIND-OR-ADD-DEVISE.
+           MOVE 0 TO WS-DEVISE-POS
+           IF WS-DEVISE-COUNT > 0
+               PERFORM VARYING WS-DEVISE-IDX FROM 1 BY 1
+                       UNTIL WS-DEVISE-IDX > WS-DEVISE-COUNT
+                   IF WS-DEVISE-CODE(WS-DEVISE-IDX) =
+                           WS-DEVISE-RECHERCHE
+                       SET WS-DEVISE-POS TO WS-DEVISE-IDX
+                       SET WS-DEVISE-IDX TO WS-DEVISE-COUNT
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-DEVISE-POS = 0
+               IF WS-DEVISE-COUNT >= WS-DEVISE-MAX
+                   DISPLAY "ERREUR: CAPACITE MAXIMALE ATTEINTE POUR "
+                       "LES DEVISES (" WS-DEVISE-MAX
+                       "). ARRET DU TRAITEMENT."
+                   PERFORM ABEND-CAPACITE-DEPASSEE
+               END-IF
+               ADD 1 TO WS-DEVISE-COUNT
+               MOVE WS-DEVISE-COUNT TO WS-DEVISE-POS
+               MOVE WS-DEVISE-RECHERCHE TO WS-DEVISE-CODE(WS-DEVISE-POS)
+           END-IF.
+
+      *    Traitement du fichier maître, fusion des anciennes parties 1
+      *    (ASSUR-SOURCE = '1', montants NUMVAL-C) et 2 (ASSUR-SOURCE =
+      *    '2', montants NUMVAL) — voir req 008 et copybooks/MASTERREC.
+       PROCESS-FILE.
+      *    En reprise, repositionne le fichier après les
+      *    enregistrements déjà comptabilisés lors de l'exécution
+      *    interrompue, sans les retraiter ni dupliquer leurs
+      *    exceptions/lignes CSV déjà écrites.
+           IF WS-CKPT-MASTER-SKIP > 0
+               PERFORM VARYING WS-CKPT-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-CKPT-SKIP-IDX > WS-CKPT-MASTER-SKIP
+                   READ FICHIER-MASTER
+                       AT END
+                           MOVE '10' TO WS-MASTER-FILE-STATUS
+                   END-READ
+               END-PERFORM
+           END-IF
+
+      *    Lecture du fichier maître jusqu'à la fin du fichier.
+           PERFORM UNTIL WS-MASTER-FILE-STATUS = '10'
+               READ FICHIER-MASTER
+                   AT END
+                       MOVE '10' TO WS-MASTER-FILE-STATUS
+                   NOT AT END
+
+      *    Compteur indépendant de lecture par fichier source
+      *    d'origine (contrôle).
+                       IF ASSUR-SOURCE = '1'
+                           ADD 1 TO WS-PART1-READ-COUNT
+                       ELSE
+                           ADD 1 TO WS-PART2-READ-COUNT
+                       END-IF
+
+      *    Valide le statut, les dates et le montant avant tout calcul.
+                       PERFORM VALIDATE-RECORD
+
+                       IF RECORD-IS-INVALID
+                           MOVE ASSUR-ID TO WS-REJECT-ID
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       ELSE
+
+      *    Convertit le montant une seule fois : NUMVAL-C pour la
+      *    source 1 (symbole monétaire éventuel), NUMVAL pour la
+      *    source 2.
+                       IF ASSUR-SOURCE = '1'
+                           COMPUTE WS-MONTANT-NUMERIC =
+                               FUNCTION NUMVAL-C(ASSUR-MONTANT)
+                       ELSE
+                           COMPUTE WS-MONTANT-NUMERIC =
+                               FUNCTION NUMVAL(ASSUR-MONTANT)
+                       END-IF
+
+      *    Évalue le statut canonique de l'assurance (table partagée).
+                       EVALUATE WS-STATUT-CANONIQUE
+                           WHEN 'ACTIF'
+
+      *                 Vérifie qu'il reste de la place dans le tableau.
+                               IF WS-TOTAL-ACTIF >= WS-MAX-TABLE-SIZE
+                                   DISPLAY "ERREUR: CAPACITE MAXIMALE "
+                                       "ATTEINTE POUR LES POLICES "
+                                       "ACTIVES (" WS-MAX-TABLE-SIZE
+                                       "). ARRET DU TRAITEMENT."
+      *                 L'enregistrement en cours n'a pas ete stocke :
+      *                 ne pas le compter comme deja lu pour la reprise.
+                                   IF ASSUR-SOURCE = '1'
+                                       SUBTRACT 1 FROM
+                                           WS-PART1-READ-COUNT
+                                   ELSE
+                                       SUBTRACT 1 FROM
+                                           WS-PART2-READ-COUNT
+                                   END-IF
+                                   PERFORM ABEND-CAPACITE-DEPASSEE
+                               END-IF
 
       *                 Incrémente le compteur d'assurances actives.
-                               ADD 1 TO WS-TOTAL-ACTIF  
-                        
-      *                 Stocke les données de l'assurance active.
-                               MOVE ASSUR-REC TO AR-DATA(WS-TOTAL-ACTIF) 
+                               ADD 1 TO WS-TOTAL-ACTIF
+
+      *                 Stocke les données de l'assurance active. Seuls
+      *                 les 121 premiers octets (agencement historique
+      *                 de FICHIER-ASSUR-PART1) sont conservés ; le
+      *                 FILLER et ASSUR-SOURCE ajoutés par MASTERREC ne
+      *                 doivent pas se retrouver dans le rapport imprimé.
+                               MOVE ASSUR-REC(1:121) TO
+                                   AR-DATA(WS-TOTAL-ACTIF)
+
+      *                 Signale une police "Actif" dont la date de
+      *                 fin est déjà dépassée.
+                               IF ASSUR-DATE-FIN < WS-DATE-DU-JOUR
+                                   IF WS-TOTAL-EXPIREES >=
+                                           WS-MAX-TABLE-SIZE
+                                       DISPLAY "ERREUR: CAPACITE "
+                                           "MAXIMALE ATTEINTE POUR "
+                                           "LES POLICES EXPIREES ("
+                                           WS-MAX-TABLE-SIZE
+                                           "). ARRET DU TRAITEMENT."
+                                       PERFORM ABEND-CAPACITE-DEPASSEE
+                                   END-IF
+                                   ADD 1 TO WS-TOTAL-EXPIREES
+                                   MOVE ASSUR-ID TO
+                                       ER-ID(WS-TOTAL-EXPIREES)
+                                   MOVE ASSUR-DATE-FIN TO
+                                       ER-DATE-FIN(WS-TOTAL-EXPIREES)
+                               END-IF
 
       *              Calcule le total du montant des assurances actives.
-                               COMPUTE WS-TOTAL-MONTANT-ACTIF =  
-                                       WS-TOTAL-MONTANT-ACTIF + 
-                                       FUNCTION NUMVAL-C(ASSUR-MONTANT)
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-TOTAL-MONTANT-ACTIF
+
+      *                 Le total général et le compteur global sont mis
+      *                 à jour ici, avant l'appel à FIND-OR-ADD-DEVISE :
+      *                 en cas de dépassement de capacité du tableau des
+      *                 devises, ce dernier exécute STOP RUN, et un
+      *                 enregistrement déjà stocké et compté pour la
+      *                 reprise (WS-PARTn-READ-COUNT) ne doit pas
+      *                 manquer aux totaux généraux.
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-TOTAL-MONTANT
+                               ADD 1 TO WS-TOTAL-RECORDS
+
+      *                 Sous-total par devise.
+                               MOVE ASSUR-DEVISE TO WS-DEVISE-RECHERCHE
+                               PERFORM FIND-OR-ADD-DEVISE
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-DEVISE-TOTAL(WS-DEVISE-POS)
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-DEVISE-TOTAL-ACTIF(WS-DEVISE-POS)
 
-                           WHEN 'Resilie'
+                           WHEN 'RESILIE'
+
+      *                 Vérifie qu'il reste de la place dans le tableau.
+                               IF WS-TOTAL-RESILIE >= WS-MAX-TABLE-SIZE
+                                   DISPLAY "ERREUR: CAPACITE MAXIMALE "
+                                       "ATTEINTE POUR LES POLICES "
+                                       "RESILIEES (" WS-MAX-TABLE-SIZE
+                                       "). ARRET DU TRAITEMENT."
+      *                 L'enregistrement en cours n'a pas ete stocke :
+      *                 ne pas le compter comme deja lu pour la reprise.
+                                   IF ASSUR-SOURCE = '1'
+                                       SUBTRACT 1 FROM
+                                           WS-PART1-READ-COUNT
+                                   ELSE
+                                       SUBTRACT 1 FROM
+                                           WS-PART2-READ-COUNT
+                                   END-IF
+                                   PERFORM ABEND-CAPACITE-DEPASSEE
+                               END-IF
 
       *                 Incrémente le compteur d'assurances résiliées.
                                ADD 1 TO WS-TOTAL-RESILIE
 
-      *                 Stocke les données de l'assurance résiliée.
-                               MOVE ASSUR-REC TO 
-                                    RS-DATA(WS-TOTAL-RESILIE)  
+      *                 Suit l'orthographe du code brut reçu de la
+      *                 source d'origine.
+                               IF ASSUR-SOURCE = '1'
+                                   IF WS-STATUT-SPELLING = 'A'
+                                       ADD 1 TO
+                                           WS-P1-RESILIE-ACCENT-CNT
+                                   ELSE
+                                       ADD 1 TO
+                                           WS-P1-RESILIE-UNACCENT-CNT
+                                   END-IF
+                               ELSE
+                                   IF WS-STATUT-SPELLING = 'A'
+                                       ADD 1 TO
+                                           WS-P2-RESILIE-ACCENT-CNT
+                                   ELSE
+                                       ADD 1 TO
+                                           WS-P2-RESILIE-UNACCENT-CNT
+                                   END-IF
+                               END-IF
+
+      *                 Stocke les données de l'assurance résiliée. Voir
+      *                 la note dans le traitement "Actif" plus haut :
+      *                 seuls les 121 premiers octets sont conservés.
+                               MOVE ASSUR-REC(1:121) TO
+                                    RS-DATA(WS-TOTAL-RESILIE)
 
       *            Calcule le total du montant des assurances résiliées.
-                               COMPUTE WS-TOTAL-MONTANT-RESILIE =  
-                                       WS-TOTAL-MONTANT-RESILIE + 
-                                       FUNCTION NUMVAL-C(ASSUR-MONTANT)
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-TOTAL-MONTANT-RESILIE
+
+      *                 Le total général et le compteur global sont mis
+      *                 à jour avant FIND-OR-ADD-DEVISE (voir la note
+      *                 dans le traitement "Actif" plus haut).
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-TOTAL-MONTANT
+                               ADD 1 TO WS-TOTAL-RECORDS
+
+      *                 Sous-total par devise.
+                               MOVE ASSUR-DEVISE TO WS-DEVISE-RECHERCHE
+                               PERFORM FIND-OR-ADD-DEVISE
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-DEVISE-TOTAL(WS-DEVISE-POS)
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-DEVISE-TOTAL-RESILIE
+                                       (WS-DEVISE-POS)
+
+                           WHEN 'SUSPENDU'
+
+      *                 Vérifie qu'il reste de la place dans le tableau.
+                               IF WS-TOTAL-SUSPENDU >= WS-MAX-TABLE-SIZE
+                                   DISPLAY "ERREUR: CAPACITE MAXIMALE "
+                                       "ATTEINTE POUR LES POLICES "
+                                       "SUSPENDUES (" WS-MAX-TABLE-SIZE
+                                       "). ARRET DU TRAITEMENT."
+      *                 L'enregistrement en cours n'a pas ete stocke :
+      *                 ne pas le compter comme deja lu pour la reprise.
+                                   IF ASSUR-SOURCE = '1'
+                                       SUBTRACT 1 FROM
+                                           WS-PART1-READ-COUNT
+                                   ELSE
+                                       SUBTRACT 1 FROM
+                                           WS-PART2-READ-COUNT
+                                   END-IF
+                                   PERFORM ABEND-CAPACITE-DEPASSEE
+                               END-IF
 
-                           WHEN 'Suspendu'  
-                        
       *                 Incrémente le compteur d'assurances suspendues.
                                ADD 1 TO WS-TOTAL-SUSPENDU
 
-      *                 Stocke les données de l'assurance suspendue.
-                               MOVE ASSUR-REC TO 
+      *                 Stocke les données de l'assurance suspendue. Voir
+      *                 la note dans le traitement "Actif" plus haut :
+      *                 seuls les 121 premiers octets sont conservés.
+                               MOVE ASSUR-REC(1:121) TO
                                     SP-DATA(WS-TOTAL-SUSPENDU)
 
       *           Calcule le total du montant des assurances suspendues.
-                               COMPUTE WS-TOTAL-MONTANT-SUSPENDU =  
-                                       WS-TOTAL-MONTANT-SUSPENDU + 
-                                       FUNCTION NUMVAL-C(ASSUR-MONTANT)
-                                
-                           WHEN OTHER 
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-TOTAL-MONTANT-SUSPENDU
+
+      *                 Le total général et le compteur global sont mis
+      *                 à jour avant FIND-OR-ADD-DEVISE (voir la note
+      *                 dans le traitement "Actif" plus haut).
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-TOTAL-MONTANT
+                               ADD 1 TO WS-TOTAL-RECORDS
+
+      *                 Sous-total par devise.
+                               MOVE ASSUR-DEVISE TO WS-DEVISE-RECHERCHE
+                               PERFORM FIND-OR-ADD-DEVISE
+                               ADD WS-MONTANT-NUMERIC TO
+                                   WS-DEVISE-TOTAL(WS-DEVISE-POS)
+                               ADD WS-MONTANT-NUMERIC TO
+                                 WS-DEVISE-TOTAL-SUSPENDU(WS-DEVISE-POS)
+
+                           WHEN OTHER
                                 CONTINUE
 
                        END-EVALUATE
 
-      *         Incrémente le compteur total d'enregistrements.
-                       ADD 1 TO WS-TOTAL-RECORDS
-                       COMPUTE WS-TOTAL-MONTANT = WS-TOTAL-MONTANT + 
-                           FUNCTION NUMVAL-C(ASSUR-MONTANT) 
+                       END-IF
+
+      *         Point de contrôle périodique (reprise).
+                       IF FUNCTION MOD(WS-TOTAL-RECORDS,
+                               WS-CKPT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
 
                END-READ
 
            END-PERFORM.
 
-      *    Traitement du deuxième fichier d'assurance.
-           PROCESS-FILE-2.
-           PERFORM UNTIL WS-FILE-STATUS = '10'
-               READ FICHIER-ASSUR-PART2 INTO ASSUR-REC-2
+      *    Valide un enregistrement du fichier maître : statut connu,
+      *    dates numériques et montant exploitable par la fonction de
+      *    conversion propre à son fichier source (NUMVAL-C / NUMVAL).
+       VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
 
-                   AT END
-                       MOVE '10' TO WS-FILE-STATUS
-                   
-                   NOT AT END
-                       
-                       EVALUATE ASSUR-STATUT2
-                           
-                           WHEN 'Actif'
-                               ADD 1 TO WS-TOTAL-ACTIF
-                               MOVE ASSUR-REC-2 TO 
-                                    AR-DATA(WS-TOTAL-ACTIF)
-                               COMPUTE WS-TOTAL-MONTANT-ACTIF = 
-                                       WS-TOTAL-MONTANT-ACTIF + 
-                                       FUNCTION NUMVAL(ASSUR-MONTANT2)
-                           
-                           WHEN 'Résilié'
-                               ADD 1 TO WS-TOTAL-RESILIE
-                               MOVE ASSUR-REC-2 TO 
-                                    RS-DATA(WS-TOTAL-RESILIE)
-                               COMPUTE WS-TOTAL-MONTANT-RESILIE =  
-                                       WS-TOTAL-MONTANT-RESILIE + 
-                                       FUNCTION NUMVAL(ASSUR-MONTANT2)
-                           
-                           WHEN 'Suspendu'
-                               ADD 1 TO WS-TOTAL-SUSPENDU
-                               MOVE ASSUR-REC-2 TO 
-                                    SP-DATA(WS-TOTAL-SUSPENDU)
-                               COMPUTE WS-TOTAL-MONTANT-SUSPENDU = 
-                                       WS-TOTAL-MONTANT-SUSPENDU + 
-                                       FUNCTION NUMVAL(ASSUR-MONTANT2)
+      *    Consulte la table de correspondance partagée (STATUTLK).
+           MOVE ASSUR-STATUT TO WS-STATUT-RECHERCHE
+           PERFORM LOOKUP-STATUT
 
-                           WHEN OTHER 
-                               CONTINUE
-                       
-                       END-EVALUATE
-                       
-                       ADD 1 TO WS-TOTAL-RECORDS
-               
-               END-READ
-           
+           IF STATUT-NON-TROUVE
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "Statut inconnu" TO WS-REJECT-REASON
+           ELSE
+               IF ASSUR-DATE-DEB NOT NUMERIC OR
+                  ASSUR-DATE-FIN NOT NUMERIC
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "Date invalide" TO WS-REJECT-REASON
+               ELSE
+                   IF ASSUR-SOURCE = '1'
+                       IF FUNCTION TEST-NUMVAL-C(ASSUR-MONTANT) NOT = 0
+                           SET RECORD-IS-INVALID TO TRUE
+                           MOVE "Montant non numerique" TO
+                               WS-REJECT-REASON
+                       END-IF
+                   ELSE
+                       IF FUNCTION TEST-NUMVAL(ASSUR-MONTANT) NOT = 0
+                           SET RECORD-IS-INVALID TO TRUE
+                           MOVE "Montant non numerique" TO
+                               WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Recherche un code de statut brut dans la table partagée et
+      *    renvoie son statut canonique et son orthographe.
+       LOOKUP-STATUT.
+           SET STATUT-NON-TROUVE TO TRUE
+           MOVE SPACES TO WS-STATUT-CANONIQUE
+           MOVE SPACE TO WS-STATUT-SPELLING
+           PERFORM VARYING WS-STATUT-IDX FROM 1 BY 1
+                   UNTIL WS-STATUT-IDX > 4
+               IF WS-STATUT-RECHERCHE = WS-STATUT-RAW(WS-STATUT-IDX)
+                   MOVE WS-STATUT-CANON(WS-STATUT-IDX)
+                       TO WS-STATUT-CANONIQUE
+                   MOVE WS-STATUT-SPELL(WS-STATUT-IDX)
+                       TO WS-STATUT-SPELLING
+                   SET STATUT-TROUVE TO TRUE
+                   SET WS-STATUT-IDX TO 4
+               END-IF
            END-PERFORM.
 
+      *    Écrit une ligne dans le rapport d'exceptions et incrémente
+      *    le compteur de rejets.
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-TOTAL-REJETS
+           STRING WS-REJECT-ID DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   WS-REJECT-REASON DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-DATA
+           MOVE LENGTH OF WS-EXCEPTION-DATA TO WS-EXCEPTION-LENGTH
+           WRITE EXCEPTION-REC FROM WS-EXCEPTION-DATA.
+
+
+      *    Écrit WS-CSV-SOURCE (ASSUR-ID, NOM, DESC, TYPE, STATUT,
+      *    DATE-DEB, DATE-FIN, MONTANT, DEVISE) comme une ligne du CSV.
+      *    Chaque champ est mis entre guillemets (voir ESCAPE-CSV-FIELD) :
+      *    ASSUR-TYPE est du texte libre qui peut contenir une virgule
+      *    (ex: "Assurance Auto, Tous Risques"), et le montant source-1
+      *    peut contenir un séparateur de milliers (ex: "1,234.56") ;
+      *    sans guillemets, ces virgules désynchroniseraient les
+      *    colonnes pour tout lecteur du CSV.
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO WS-CSV-DATA
+           MOVE 1 TO WS-CSV-POINTER
+
+           MOVE CSV-SRC-ID TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-NOM TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-DESC TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-TYPE TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-STATUT TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-DATE-DEB TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-DATE-FIN TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-MONTANT TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN) ","
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE CSV-SRC-DEVISE TO WS-CSV-ESCAPE-IN
+           PERFORM ESCAPE-CSV-FIELD
+           STRING WS-CSV-ESCAPE-OUT(1:WS-CSV-ESCAPE-LEN)
+                   DELIMITED BY SIZE INTO WS-CSV-DATA
+                   WITH POINTER WS-CSV-POINTER
+
+           MOVE LENGTH OF WS-CSV-DATA TO WS-CSV-LENGTH
+           WRITE CSV-REC FROM WS-CSV-DATA.
+
+      *    Met WS-CSV-ESCAPE-IN (tronqué à droite de ses espaces) entre
+      *    guillemets dans WS-CSV-ESCAPE-OUT, en doublant tout guillemet
+      *    interne (convention CSV usuelle, RFC 4180). WS-CSV-ESCAPE-LEN
+      *    reçoit la longueur utile du résultat.
+       ESCAPE-CSV-FIELD.
+           MOVE SPACES TO WS-CSV-ESCAPE-OUT
+           MOVE 1 TO WS-CSV-ESCAPE-POS
+           MOVE '"' TO WS-CSV-ESCAPE-OUT(WS-CSV-ESCAPE-POS:1)
+           ADD 1 TO WS-CSV-ESCAPE-POS
+           PERFORM VARYING WS-CSV-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-CSV-ESCAPE-IDX >
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-ESCAPE-IN))
+               IF WS-CSV-ESCAPE-IN(WS-CSV-ESCAPE-IDX:1) = '"'
+                   MOVE '"' TO
+                       WS-CSV-ESCAPE-OUT(WS-CSV-ESCAPE-POS:1)
+                   ADD 1 TO WS-CSV-ESCAPE-POS
+               END-IF
+               MOVE WS-CSV-ESCAPE-IN(WS-CSV-ESCAPE-IDX:1) TO
+                   WS-CSV-ESCAPE-OUT(WS-CSV-ESCAPE-POS:1)
+               ADD 1 TO WS-CSV-ESCAPE-POS
+           END-PERFORM
+           MOVE '"' TO WS-CSV-ESCAPE-OUT(WS-CSV-ESCAPE-POS:1)
+           MOVE WS-CSV-ESCAPE-POS TO WS-CSV-ESCAPE-LEN.
+
       *    Écriture des enregistrements actifs dans le rapport.
 
        WRITE-ACTIVE-RECORDS.
@@ -331,16 +1347,20 @@
            PERFORM VARYING AR-IDX FROM 1 BY 1 UNTIL 
                            AR-IDX > WS-TOTAL-ACTIF
       
-      *        Copie les données de l'enregistrement actif dans la 
+      *        Copie les données de l'enregistrement actif dans la
       *        variable du rapport.
                MOVE AR-DATA(AR-IDX) TO WS-RAPPORT-DATA
-      
+
       *        Détermine la longueur des données du rapport.
                MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
-      
+
       *        Écrit les données de l'enregistrement dans le rapport.
                WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
-           
+
+      *        Écrit la même donnée dans l'export CSV.
+               MOVE AR-DATA(AR-IDX) TO WS-CSV-SOURCE
+               PERFORM WRITE-CSV-RECORD
+
            END-PERFORM.
 
 
@@ -354,6 +1374,9 @@
                MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
                WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
 
+               MOVE RS-DATA(RS-IDX) TO WS-CSV-SOURCE
+               PERFORM WRITE-CSV-RECORD
+
            END-PERFORM.
 
       *    Écriture des enregistrements suspendus dans le rapport.
@@ -366,4 +1389,7 @@
                MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
                WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
 
+               MOVE SP-DATA(SP-IDX) TO WS-CSV-SOURCE
+               PERFORM WRITE-CSV-RECORD
+
            END-PERFORM.
