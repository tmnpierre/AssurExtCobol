@@ -0,0 +1,263 @@
+      *    *************************************************************
+      *    PROGRAMME ASSURCNV
+      *    Conversion unique des deux fichiers séquentiels d'assurance
+      *    (assurances-part1.dat / assurances-part2.dat) vers le
+      *    fichier maître indexé (assurances-master.dat, clé ASSUR-ID)
+      *    utilisé désormais par ASSUREXT. Conserve le fichier source
+      *    d'origine dans ASSUR-SOURCE ('1' ou '2') afin qu'ASSUREXT
+      *    puisse toujours ventiler ses compteurs de contrôle et de
+      *    dérive orthographique par flux d'origine. Les enregistrements
+      *    dont l'ASSUR-ID est déjà présent dans le fichier maître
+      *    (doublon entre les deux anciens fichiers) sont ignorés et
+      *    comptés, plutôt que d'écraser silencieusement un enregistre-
+      *    ment déjà converti.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSURCNV.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Fichier d'assurance partie 1 (ancien format, à convertir).
+           SELECT FICHIER-ASSUR-PART1 ASSIGN TO 'assurances-part1.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Fichier d'assurance partie 2 (ancien format, à convertir).
+           SELECT FICHIER-ASSUR-PART2 ASSIGN TO 'assurances-part2.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Fichier maître indexé produit par la conversion (voir
+      *    copybooks/MASTERREC.cpy et FICHIER-MASTER dans ASSUREXT).
+      *    ACCESS MODE IS RANDOM ici (plutôt que SEQUENTIAL comme dans
+      *    ASSUREXT, qui ne fait que le lire) : part1 et part2 sont deux
+      *    flux indépendants sans ordre combiné garanti sur ASSUR-ID, et
+      *    un WRITE séquentiel sur un fichier indexé exige un ordre de
+      *    clé strictement croissant — tout enregistrement hors ordre y
+      *    remonterait un statut '21' (erreur de séquence), pris à tort
+      *    dans la même branche INVALID KEY que les vrais doublons
+      *    ('22'), d'où une perte silencieuse de données. En RANDOM,
+      *    seule la clé compte : aucun ordre d'écriture n'est requis, et
+      *    une relecture séquentielle ultérieure (voir ASSUREXT) rend
+      *    quand même les enregistrements triés par ASSUR-ID.
+           SELECT FICHIER-MASTER ASSIGN TO 'assurances-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ASSUR-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    Ancien agencement de la partie 1, avec un suffixe "1" pour
+      *    ne pas entrer en collision avec les noms de champs du
+      *    fichier maître (COPY MASTERREC, plus bas) dans ce même
+      *    programme.
+       FD  FICHIER-ASSUR-PART1.
+       01  ASSUR-REC-1.
+           05  ASSUR-ID1           PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-NOM1          PIC X(14).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DESC1         PIC X(14).
+           05  FILLER              PIC X(1).
+           05  ASSUR-TYPE1         PIC X(41).
+           05  FILLER              PIC X(1).
+           05  ASSUR-STATUT1       PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DATE-DEB1     PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DATE-FIN1     PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-MONTANT1      PIC X(9).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DEVISE1       PIC X(3).
+
+      *    Ancien agencement de la partie 2 (suffixe "2", comme dans
+      *    ASSUREXT avant la fusion).
+       FD  FICHIER-ASSUR-PART2.
+       01  ASSUR-REC-2.
+           05  ASSUR-ID2           PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-NOM2          PIC X(14).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DESC2         PIC X(14).
+           05  FILLER              PIC X(1).
+           05  ASSUR-TYPE2         PIC X(41).
+           05  FILLER              PIC X(1).
+           05  ASSUR-STATUT2       PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DATE-DEB2     PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DATE-FIN2     PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ASSUR-MONTANT2      PIC X(9).
+           05  FILLER              PIC X(1).
+           05  ASSUR-DEVISE2       PIC X(3).
+
+      *    Voir copybooks/MASTERREC.cpy : mêmes noms de champs que
+      *    l'ancien FICHIER-ASSUR-PART1, plus ASSUR-SOURCE ('1'/'2').
+       FD  FICHIER-MASTER.
+       01  ASSUR-REC.
+           COPY MASTERREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-MASTER-FILE-STATUS   PIC XX.
+       01  WS-TOTAL-CONVERTIS      PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-DOUBLONS       PIC 9(6) VALUE ZERO.
+
+      *    Compte les lignes source plus longues que l'enregistrement
+      *    déclaré (121 octets) : valeur accentuée UTF-8 codée sur plus
+      *    d'octets que le champ PIC X(8) attendu pour ASSUR-STATUT
+      *    (ex: 'Résilié' fait 9 octets). GnuCOBOL lit alors les 121
+      *    premiers octets comme un enregistrement (avec ses champs
+      *    après ASSUR-STATUT décalés et donc faux) puis restitue le(s)
+      *    octet(s) restant(s) de la même ligne physique comme un faux
+      *    enregistrement supplémentaire à la lecture suivante. Les deux
+      *    sont ignorés plutôt que convertis, pour ne pas polluer le
+      *    fichier maître avec des champs décalés ou un enregistrement
+      *    fantôme.
+       01  WS-TOTAL-REJETS-LONGUEUR PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT FICHIER-ASSUR-PART1
+           OPEN INPUT FICHIER-ASSUR-PART2
+           OPEN OUTPUT FICHIER-MASTER
+
+      *    Conversion de la partie 1.
+           MOVE ZERO TO WS-FILE-STATUS
+           PERFORM CONVERT-PART1
+
+      *    Conversion de la partie 2. Réinitialise le statut de
+      *    fichier partagé entre les deux lectures séquentielles (voir
+      *    le bogue analogue corrigé dans ASSUREXT/MAIN-LOGIC).
+           MOVE ZERO TO WS-FILE-STATUS
+           PERFORM CONVERT-PART2
+
+           CLOSE FICHIER-ASSUR-PART1
+           CLOSE FICHIER-ASSUR-PART2
+           CLOSE FICHIER-MASTER
+
+           DISPLAY "CONVERSION TERMINEE: " WS-TOTAL-CONVERTIS
+               " ENREGISTREMENT(S) ECRIT(S) DANS LE FICHIER MAITRE."
+           IF WS-TOTAL-DOUBLONS > 0
+               DISPLAY "ATTENTION: " WS-TOTAL-DOUBLONS
+                   " ENREGISTREMENT(S) IGNORE(S) (ASSUR-ID EN DOUBLE)."
+           END-IF
+           IF WS-TOTAL-REJETS-LONGUEUR > 0
+               DISPLAY "ATTENTION: " WS-TOTAL-REJETS-LONGUEUR
+                   " ENREGISTREMENT(S)/FRAGMENT(S) IGNORE(S) (LIGNE "
+                   "SOURCE PLUS LONGUE QUE L'ENREGISTREMENT DECLARE)."
+           END-IF
+           STOP RUN.
+
+      *    Convertit chaque enregistrement de la partie 1 vers le
+      *    fichier maître, en marquant sa source d'origine.
+       CONVERT-PART1.
+           PERFORM UNTIL WS-FILE-STATUS = '10'
+               READ FICHIER-ASSUR-PART1
+                   AT END
+                       MOVE '10' TO WS-FILE-STATUS
+                   NOT AT END
+                       IF WS-FILE-STATUS = '06'
+                           PERFORM REJECT-LIGNE-PART1-TROP-LONGUE
+                       ELSE
+                           MOVE SPACES TO ASSUR-REC
+                           MOVE ASSUR-ID1 TO ASSUR-ID
+                           MOVE ASSUR-NOM1 TO ASSUR-NOM
+                           MOVE ASSUR-DESC1 TO ASSUR-DESC
+                           MOVE ASSUR-TYPE1 TO ASSUR-TYPE
+                           MOVE ASSUR-STATUT1 TO ASSUR-STATUT
+                           MOVE ASSUR-DATE-DEB1 TO ASSUR-DATE-DEB
+                           MOVE ASSUR-DATE-FIN1 TO ASSUR-DATE-FIN
+                           MOVE ASSUR-MONTANT1 TO ASSUR-MONTANT
+                           MOVE ASSUR-DEVISE1 TO ASSUR-DEVISE
+                           MOVE '1' TO ASSUR-SOURCE
+                           WRITE ASSUR-REC
+                               INVALID KEY
+                                   ADD 1 TO WS-TOTAL-DOUBLONS
+                                   DISPLAY "DOUBLON IGNORE (PART1): "
+                                       ASSUR-ID1
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-TOTAL-CONVERTIS
+                           END-WRITE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    Une ligne de la partie 1 dépassait la longueur déclarée de
+      *    l'enregistrement (121 octets) : ASSUR-ID1 reste fiable (il
+      *    précède ASSUR-STATUT1 dans la ligne) mais les champs après le
+      *    décalage ne le sont pas, donc l'enregistrement est ignoré
+      *    plutôt que converti avec des données fausses. La lecture
+      *    suivante restituerait le reliquat de cette même ligne
+      *    physique comme un faux enregistrement : elle est donc
+      *    immédiatement consommée et ignorée elle aussi.
+       REJECT-LIGNE-PART1-TROP-LONGUE.
+           ADD 1 TO WS-TOTAL-REJETS-LONGUEUR
+           DISPLAY "LIGNE TROP LONGUE IGNOREE (PART1), ID LU: "
+               ASSUR-ID1
+           READ FICHIER-ASSUR-PART1
+               AT END
+                   MOVE '10' TO WS-FILE-STATUS
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *    Convertit chaque enregistrement de la partie 2 vers le
+      *    fichier maître, en marquant sa source d'origine.
+       CONVERT-PART2.
+           PERFORM UNTIL WS-FILE-STATUS = '10'
+               READ FICHIER-ASSUR-PART2
+                   AT END
+                       MOVE '10' TO WS-FILE-STATUS
+                   NOT AT END
+                       IF WS-FILE-STATUS = '06'
+                           PERFORM REJECT-LIGNE-PART2-TROP-LONGUE
+                       ELSE
+                           MOVE SPACES TO ASSUR-REC
+                           MOVE ASSUR-ID2 TO ASSUR-ID
+                           MOVE ASSUR-NOM2 TO ASSUR-NOM
+                           MOVE ASSUR-DESC2 TO ASSUR-DESC
+                           MOVE ASSUR-TYPE2 TO ASSUR-TYPE
+                           MOVE ASSUR-STATUT2 TO ASSUR-STATUT
+                           MOVE ASSUR-DATE-DEB2 TO ASSUR-DATE-DEB
+                           MOVE ASSUR-DATE-FIN2 TO ASSUR-DATE-FIN
+                           MOVE ASSUR-MONTANT2 TO ASSUR-MONTANT
+                           MOVE ASSUR-DEVISE2 TO ASSUR-DEVISE
+                           MOVE '2' TO ASSUR-SOURCE
+                           WRITE ASSUR-REC
+                               INVALID KEY
+                                   ADD 1 TO WS-TOTAL-DOUBLONS
+                                   DISPLAY "DOUBLON IGNORE (PART2): "
+                                       ASSUR-ID2
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-TOTAL-CONVERTIS
+                           END-WRITE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    Voir la note dans REJECT-LIGNE-PART1-TROP-LONGUE : même
+      *    situation pour une ligne trop longue de la partie 2 (c'est là
+      *    qu'un ASSUR-STATUT2 accentué UTF-8 comme 'Résilié', qui tient
+      *    sur 9 octets et non les 8 attendus, décalerait les champs
+      *    suivants).
+       REJECT-LIGNE-PART2-TROP-LONGUE.
+           ADD 1 TO WS-TOTAL-REJETS-LONGUEUR
+           DISPLAY "LIGNE TROP LONGUE IGNOREE (PART2), ID LU: "
+               ASSUR-ID2
+           READ FICHIER-ASSUR-PART2
+               AT END
+                   MOVE '10' TO WS-FILE-STATUS
+               NOT AT END
+                   CONTINUE
+           END-READ.
